@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200* COPYBOOK     : OUTREC
+000300* DESCRIPTION  : RECORD LAYOUT FOR OUTFILE, SHARED BY WRITEONE,
+000400*                READONE AND ANY OTHER PROGRAM THAT PRODUCES OR
+000500*                CONSUMES OUTFILE.
+000600* AUTHOR       : SOLDIER OF COBOL
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SOC  PULLED OUT OF WRITEONE SO READONE CAN SHARE
+001000*                    THE SAME RECORD LAYOUT.
+001100*   2026-08-09  SOC  ADDED OUTFILE-TRAILER, A REDEFINES CARRYING A
+001200*                    RUN TOTAL, WRITTEN AS THE LAST RECORD ON THE
+001300*                    FILE.  OUTREC-FILL NOW DOUBLES AS A RECORD
+001400*                    TYPE CODE (SPACE = DETAIL, '9' = TRAILER).
+001500*   2026-08-09  SOC  ADDED OUTREC-RUN-DATE/OUTREC-RUN-TIME SO EACH
+001600*                    DETAIL RECORD CAN BE TRACED BACK TO THE RUN
+001700*                    THAT PRODUCED IT.  THE TRAILER CARRIES THE
+001800*                    SAME TWO FIELDS AT THE SAME RELATIVE POSITION.
+001900*****************************************************************
+002000 01  OUTFILE-RECORD.
+002100     10  OUTREC-NUMB        PIC 9(06) VALUE ZEROS.
+002200     10  OUTREC-FILL        PIC X(01) VALUE SPACES.
+002300         88  OUTREC-IS-DETAIL          VALUE SPACES.
+002400         88  OUTREC-IS-TRAILER         VALUE '9'.
+002500     10  OUTREC-DATA        PIC X(40) VALUE SPACES.
+002600     10  OUTREC-RUN-DATE    PIC 9(08) VALUE ZEROS.
+002700     10  OUTREC-RUN-TIME    PIC 9(06) VALUE ZEROS.
+
+002800 01  OUTFILE-TRAILER REDEFINES OUTFILE-RECORD.
+002900     10  TRLR-NUMB          PIC 9(06).
+003000     10  TRLR-TYPE          PIC X(01).
+003100     10  TRLR-DETAIL-COUNT  PIC 9(08).
+003200     10  TRLR-FILLER        PIC X(32).
+003300     10  TRLR-RUN-DATE      PIC 9(08).
+003400     10  TRLR-RUN-TIME      PIC 9(06).
