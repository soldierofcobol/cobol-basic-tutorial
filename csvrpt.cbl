@@ -0,0 +1,266 @@
+000100*****************************************************************
+000200* PROGRAM      : CSVRPT
+000300* AUTHOR       : SOLDIER OF COBOL
+000400* INSTALLATION : OPERATIONS / BATCH PRODUCTION
+000500* DATE-WRITTEN : 2026-08-09
+000600* DATE-COMPILED:
+000700*    -------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SOC  ORIGINAL VERSION.  READS OUTFILE (AS PRODUCED
+001000*                    BY WRITEONE) AND WRITES A COMMA-DELIMITED
+001100*                    EXTRACT WITH A HEADER ROW SO BUSINESS USERS
+001200*                    CAN OPEN THE DATA DIRECTLY IN A SPREADSHEET.
+001300*                    THE TRAILER RECORD IS NOT CARRIED INTO THE
+001400*                    EXTRACT, ONLY DETAIL RECORDS.
+001500*   2026-08-09  SOC  CHECK OUTFILE-STATUS AND CSVFILE-STATUS AFTER
+001600*                    EVERY OPEN AND WRITE AND ABEND ON FAILURE,
+001700*                    INSTEAD OF RUNNING AWAY READING A FILE THAT
+001800*                    NEVER OPENED OR SILENTLY DROPPING A WRITE.
+001900*   2026-08-09  SOC  QUOTE CSV-DATA AND DOUBLE ANY EMBEDDED QUOTE
+002000*                    CHARACTERS BEFORE WRITING IT, SINCE OUTREC-DATA
+002100*                    IS NOW ARBITRARY PAYLOAD TEXT AND A COMMA IN IT
+002200*                    WAS SPLITTING THE ROW INTO EXTRA COLUMNS.
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500     PROGRAM-ID.               CSVRPT.
+002600     AUTHOR.                   SOLDIER OF COBOL.
+002700     INSTALLATION.             OPERATIONS / BATCH PRODUCTION.
+002800     DATE-WRITTEN.             2026-08-09.
+002900     DATE-COMPILED.
+
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT OUTFILE
+003400         ASSIGN EXTERNAL   OUTFILE
+003500         ORGANIZATION      SEQUENTIAL
+003600         FILE STATUS       OUTFILE-STATUS.
+
+003700     SELECT CSVFILE
+003800         ASSIGN EXTERNAL   CSVFILE
+003900         ORGANIZATION      LINE SEQUENTIAL
+004000         FILE STATUS       CSVFILE-STATUS.
+
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  OUTFILE
+004400     RECORD CONTAINS       61 CHARACTERS.
+004500     COPY OUTREC.
+
+004600 FD  CSVFILE
+004700     DATA RECORD           CSV-RECORD.
+004800 01  CSV-RECORD             PIC X(89).
+
+004900 WORKING-STORAGE SECTION.
+
+005000*    -------------------------------------------------------------
+005100*    FILE STATUS FIELDS
+005200*    -------------------------------------------------------------
+005300 77  OUTFILE-STATUS         PIC 99 VALUE ZEROS.
+005400 77  CSVFILE-STATUS         PIC 99 VALUE ZEROS.
+
+005500*    -------------------------------------------------------------
+005600*    END-OF-FILE SWITCH AND COUNTERS
+005700*    -------------------------------------------------------------
+005800 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005900     88  WS-EOF-YES                   VALUE 'Y'.
+006000     88  WS-EOF-NO                    VALUE 'N'.
+
+006100 77  WS-RECORDS-READ        PIC 9(06) COMP VALUE ZERO.
+006200 77  WS-RECORDS-WRITTEN     PIC 9(06) COMP VALUE ZERO.
+
+006300*    -------------------------------------------------------------
+006400*    FILE STATUS-CHECK WORK AREA
+006500*    -------------------------------------------------------------
+006600 77  WS-STATUS-WHERE        PIC X(20) VALUE SPACES.
+006700 77  WS-ABEND-STATUS        PIC 99    VALUE ZEROS.
+
+006800*    -------------------------------------------------------------
+006900*    SUBSCRIPTS USED TO QUOTE/ESCAPE CSV-DATA ONE CHARACTER AT A
+007000*    TIME -- SEE 2015-ESCAPE-CSV-CHAR
+007100*    -------------------------------------------------------------
+007200 77  WS-CSV-IN-IDX          PIC 9(04) COMP VALUE ZERO.
+007300 77  WS-CSV-OUT-IDX         PIC 9(04) COMP VALUE ZERO.
+
+007400*    -------------------------------------------------------------
+007500*    ONE CSV DETAIL LINE, BUILT HERE AND MOVED TO CSV-RECORD.
+007600*    CSV-DATA IS CARRIED IN QUOTES WITH EMBEDDED QUOTES DOUBLED
+007700*    (RFC-4180 STYLE) SO A COMMA OR QUOTE IN THE PAYLOAD TEXT
+007800*    CANNOT BE MISREAD AS A COLUMN BREAK.
+007900*    -------------------------------------------------------------
+008000 01  CSV-DETAIL-LINE.
+008100     10  CSV-NUMB            PIC 9(06).
+008200     10  FILLER              PIC X(01) VALUE ','.
+008300     10  FILLER              PIC X(01) VALUE '"'.
+008400     10  CSV-DATA            PIC X(80) VALUE SPACES.
+008500     10  FILLER              PIC X(01) VALUE '"'.
+
+008600*    -------------------------------------------------------------
+008700*    CSV HEADER ROW
+008800*    -------------------------------------------------------------
+008900 01  CSV-HEADER-LINE         PIC X(18) VALUE 'RECORD_NUMBER,DATA'.
+
+009000 PROCEDURE DIVISION.
+
+009100*    =============================================================
+009200*    0000-MAINLINE-CONTROL
+009300*    =============================================================
+009400 0000-MAINLINE-CONTROL.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-INITIALIZE-EXIT.
+
+009700     PERFORM 2000-EXTRACT-RECORD
+009800         THRU 2000-EXTRACT-RECORD-EXIT
+009900         UNTIL WS-EOF-YES.
+
+010000     PERFORM 8000-TERMINATE
+010100         THRU 8000-TERMINATE-EXIT.
+
+010200     STOP RUN.
+
+010300*    =============================================================
+010400*    1000-INITIALIZE  --  OPEN BOTH FILES, WRITE THE CSV HEADER
+010500*    ROW, AND PRIME THE FIRST READ OF OUTFILE
+010600*    =============================================================
+010700 1000-INITIALIZE.
+010800     DISPLAY    'Hello COBOL'       UPON CONSOLE.
+010900     OPEN       INPUT               OUTFILE.
+011000     DISPLAY    'Open OUTFILE FS is ' OUTFILE-STATUS.
+011100     MOVE       'OPEN OUTFILE'      TO WS-STATUS-WHERE.
+011200     PERFORM 9000-CHECK-OUTFILE-STATUS
+011300         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+
+011400     OPEN       OUTPUT              CSVFILE.
+011500     DISPLAY    'Open CSVFILE FS is ' CSVFILE-STATUS.
+011600     MOVE       'OPEN CSVFILE'      TO WS-STATUS-WHERE.
+011700     PERFORM 9100-CHECK-CSVFILE-STATUS
+011800         THRU 9100-CHECK-CSVFILE-STATUS-EXIT.
+
+011900     MOVE       CSV-HEADER-LINE     TO CSV-RECORD.
+012000     WRITE      CSV-RECORD.
+012100     MOVE       'WRITE CSV HEADER'  TO WS-STATUS-WHERE.
+012200     PERFORM 9100-CHECK-CSVFILE-STATUS
+012300         THRU 9100-CHECK-CSVFILE-STATUS-EXIT.
+
+012400     PERFORM 2100-READ-OUTFILE
+012500         THRU 2100-READ-OUTFILE-EXIT.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+
+012800*    =============================================================
+012900*    2000-EXTRACT-RECORD  --  CONVERT ONE DETAIL RECORD TO CSV AND
+013000*    READ THE NEXT.  THE TRAILER RECORD IS SKIPPED, NOT EXTRACTED.
+013100*    =============================================================
+013200 2000-EXTRACT-RECORD.
+013300     ADD        1                   TO WS-RECORDS-READ.
+
+013400     IF         OUTREC-IS-DETAIL
+013500         PERFORM 2010-WRITE-CSV-DETAIL
+013600             THRU 2010-WRITE-CSV-DETAIL-EXIT
+013700     END-IF.
+
+013800     PERFORM 2100-READ-OUTFILE
+013900         THRU 2100-READ-OUTFILE-EXIT.
+014000 2000-EXTRACT-RECORD-EXIT.
+014100     EXIT.
+
+014200*    -------------------------------------------------------------
+014300*    2010-WRITE-CSV-DETAIL  --  BUILD AND WRITE ONE CSV DETAIL LINE
+014400*    -------------------------------------------------------------
+014500 2010-WRITE-CSV-DETAIL.
+014600     MOVE       OUTREC-NUMB         TO CSV-NUMB.
+014700     MOVE       SPACES              TO CSV-DATA.
+014800     MOVE       1                   TO WS-CSV-OUT-IDX.
+014900     PERFORM 2015-ESCAPE-CSV-CHAR
+015000         THRU 2015-ESCAPE-CSV-CHAR-EXIT
+015100         VARYING WS-CSV-IN-IDX FROM 1 BY 1
+015200             UNTIL WS-CSV-IN-IDX > 40.
+015300     MOVE       CSV-DETAIL-LINE     TO CSV-RECORD.
+015400     WRITE      CSV-RECORD.
+015500     MOVE       'WRITE CSV DETAIL'  TO WS-STATUS-WHERE.
+015600     PERFORM 9100-CHECK-CSVFILE-STATUS
+015700         THRU 9100-CHECK-CSVFILE-STATUS-EXIT.
+015800     ADD        1                   TO WS-RECORDS-WRITTEN.
+015900 2010-WRITE-CSV-DETAIL-EXIT.
+016000     EXIT.
+
+016100*    -------------------------------------------------------------
+016200*    2015-ESCAPE-CSV-CHAR  --  COPY ONE CHARACTER OF OUTREC-DATA
+016300*    INTO CSV-DATA, DOUBLING IT IF IT IS A QUOTE, SO THE QUOTED
+016400*    CSV-DATA FIELD REMAINS VALID CSV NO MATTER WHAT THE PAYLOAD
+016500*    TEXT CONTAINS.
+016600*    -------------------------------------------------------------
+016700 2015-ESCAPE-CSV-CHAR.
+016800     IF         OUTREC-DATA(WS-CSV-IN-IDX:1) = '"'
+016900         MOVE   '"'            TO CSV-DATA(WS-CSV-OUT-IDX:1)
+017000         ADD    1              TO WS-CSV-OUT-IDX
+017100         MOVE   '"'            TO CSV-DATA(WS-CSV-OUT-IDX:1)
+017200         ADD    1              TO WS-CSV-OUT-IDX
+017300     ELSE
+017400         MOVE   OUTREC-DATA(WS-CSV-IN-IDX:1)
+017500                               TO CSV-DATA(WS-CSV-OUT-IDX:1)
+017600         ADD    1              TO WS-CSV-OUT-IDX
+017700     END-IF.
+017800 2015-ESCAPE-CSV-CHAR-EXIT.
+017900     EXIT.
+
+018000*    -------------------------------------------------------------
+018100*    2100-READ-OUTFILE  --  READ THE NEXT RECORD, SETTING THE
+018200*    END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED
+018300*    -------------------------------------------------------------
+018400 2100-READ-OUTFILE.
+018500     READ       OUTFILE
+018600         AT END
+018700             SET WS-EOF-YES         TO TRUE
+018800     END-READ.
+018900 2100-READ-OUTFILE-EXIT.
+019000     EXIT.
+
+019100*    =============================================================
+019200*    8000-TERMINATE  --  CLOSE BOTH FILES AND SUMMARIZE THE RUN
+019300*    =============================================================
+019400 8000-TERMINATE.
+019500     CLOSE      OUTFILE.
+019600     CLOSE      CSVFILE.
+019700     DISPLAY    'Records read    ' WS-RECORDS-READ    UPON CONSOLE.
+019800     DISPLAY    'Records written ' WS-RECORDS-WRITTEN UPON CONSOLE.
+019900     DISPLAY    'Bye COBOL'         UPON CONSOLE.
+020000 8000-TERMINATE-EXIT.
+020100     EXIT.
+
+020200*    -------------------------------------------------------------
+020300*    9000-CHECK-OUTFILE-STATUS  --  A NON-ZERO OUTFILE-STATUS MEANS
+020400*    THE JOB CANNOT BE TRUSTED TO HAVE PRODUCED A GOOD READ, SO
+020500*    CONTROL GOES STRAIGHT TO THE ABEND PARAGRAPH RATHER THAN BACK
+020600*    TO THE CALLER.
+020700*    -------------------------------------------------------------
+020800 9000-CHECK-OUTFILE-STATUS.
+020900     IF         OUTFILE-STATUS NOT = ZERO
+021000         MOVE   OUTFILE-STATUS      TO WS-ABEND-STATUS
+021100         GO TO  9999-ABEND
+021200     END-IF.
+021300 9000-CHECK-OUTFILE-STATUS-EXIT.
+021400     EXIT.
+
+021500*    -------------------------------------------------------------
+021600*    9100-CHECK-CSVFILE-STATUS  --  A NON-ZERO CSVFILE-STATUS MEANS
+021700*    THE EXTRACT CANNOT BE TRUSTED, SO ABEND RATHER THAN LET A
+021800*    DROPPED OPEN OR WRITE LOOK LIKE A CLEAN RUN.
+021900*    -------------------------------------------------------------
+022000 9100-CHECK-CSVFILE-STATUS.
+022100     IF         CSVFILE-STATUS NOT = ZERO
+022200         MOVE   CSVFILE-STATUS      TO WS-ABEND-STATUS
+022300         GO TO  9999-ABEND
+022400     END-IF.
+022500 9100-CHECK-CSVFILE-STATUS-EXIT.
+022600     EXIT.
+
+022700*    =============================================================
+022800*    9999-ABEND  --  REPORT THE FAILING FILE STATUS AND END THE RUN
+022900*    WITH A NON-ZERO RETURN-CODE SO THE SCHEDULER SEES THE FAILURE.
+023000*    =============================================================
+023100 9999-ABEND.
+023200     DISPLAY    'CSVRPT ABEND - STATUS '  WS-ABEND-STATUS
+023300                 ' AT ' WS-STATUS-WHERE            UPON CONSOLE.
+023400     MOVE       16                  TO RETURN-CODE.
+023500     STOP RUN.
