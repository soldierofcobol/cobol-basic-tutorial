@@ -0,0 +1,237 @@
+000100*****************************************************************
+000200* PROGRAM      : READONE
+000300* AUTHOR       : SOLDIER OF COBOL
+000400* INSTALLATION : OPERATIONS / BATCH PRODUCTION
+000500* DATE-WRITTEN : 2026-08-09
+000600* DATE-COMPILED:
+000700*    -------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  SOC  ORIGINAL VERSION.  READS OUTFILE (AS PRODUCED
+001000*                    BY WRITEONE), VALIDATES THAT OUTREC-NUMB IS
+001100*                    NUMERIC AND STRICTLY INCREASING AND THAT
+001200*                    OUTREC-DATA IS NOT ALL SPACES, AND PRINTS AN
+001300*                    EXCEPTION LINE FOR ANY RECORD THAT FAILS.
+001400*   2026-08-09  SOC  RECOGNIZE THE TRAILER RECORD WRITEONE NOW
+001500*                    WRITES AND CHECK ITS DETAIL COUNT AGAINST THE
+001600*                    NUMBER OF DETAIL RECORDS ACTUALLY READ.
+001700*   2026-08-09  SOC  OUTFILE IS NOW FIXED-LENGTH, FIXED-BLOCK (NO
+001800*                    RECORD DELIMITERS) TO MATCH WRITEONE, FOR
+001900*                    DOWNSTREAM MAINFRAME INTERCHANGE.
+002000*   2026-08-09  SOC  CHECK OUTFILE-STATUS AFTER OPEN AND ABEND ON
+002100*                    FAILURE INSTEAD OF FALLING THROUGH INTO A READ
+002200*                    LOOP THAT NEVER SEES END-OF-FILE.
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500     PROGRAM-ID.               READONE.
+002600     AUTHOR.                   SOLDIER OF COBOL.
+002700     INSTALLATION.             OPERATIONS / BATCH PRODUCTION.
+002800     DATE-WRITTEN.             2026-08-09.
+002900     DATE-COMPILED.
+
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT OUTFILE
+003400         ASSIGN EXTERNAL   OUTFILE
+003500         ORGANIZATION      SEQUENTIAL
+003600         FILE STATUS       OUTFILE-STATUS.
+
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OUTFILE
+004000     RECORD CONTAINS       61 CHARACTERS.
+004100     COPY OUTREC.
+
+004200 WORKING-STORAGE SECTION.
+
+004300*    -------------------------------------------------------------
+004400*    FILE STATUS FIELDS
+004500*    -------------------------------------------------------------
+004600 77  OUTFILE-STATUS         PIC 99 VALUE ZEROS.
+
+004700*    -------------------------------------------------------------
+004800*    VALIDATION SWITCHES AND COUNTERS
+004900*    -------------------------------------------------------------
+005000 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005100     88  WS-EOF-YES                   VALUE 'Y'.
+005200     88  WS-EOF-NO                    VALUE 'N'.
+
+005300 77  WS-PREV-NUMB           PIC 9(06) VALUE ZEROS.
+005400 77  WS-RECORDS-READ        PIC 9(06) COMP VALUE ZERO.
+005500 77  WS-DETAIL-COUNT        PIC 9(08) COMP VALUE ZERO.
+005600 77  WS-EXCEPTION-COUNT     PIC 9(06) COMP VALUE ZERO.
+
+005700*    -------------------------------------------------------------
+005800*    FILE STATUS-CHECK WORK AREA
+005900*    -------------------------------------------------------------
+006000 77  WS-STATUS-WHERE        PIC X(20) VALUE SPACES.
+006100 77  WS-ABEND-STATUS        PIC 99    VALUE ZEROS.
+
+006200*    -------------------------------------------------------------
+006300*    EXCEPTION MESSAGE WORK AREA
+006400*    -------------------------------------------------------------
+006500 01  WS-EXCEPTION-LINE.
+006600     10  FILLER              PIC X(10) VALUE '*** BAD: '.
+006700     10  EXC-NUMB            PIC 9(06).
+006800     10  FILLER              PIC X(02) VALUE SPACES.
+006900     10  EXC-REASON          PIC X(40).
+
+007000 PROCEDURE DIVISION.
+
+007100*    =============================================================
+007200*    0000-MAINLINE-CONTROL
+007300*    =============================================================
+007400 0000-MAINLINE-CONTROL.
+007500     PERFORM 1000-INITIALIZE
+007600         THRU 1000-INITIALIZE-EXIT.
+
+007700     PERFORM 2000-VALIDATE-RECORD
+007800         THRU 2000-VALIDATE-RECORD-EXIT
+007900         UNTIL WS-EOF-YES.
+
+008000     PERFORM 8000-TERMINATE
+008100         THRU 8000-TERMINATE-EXIT.
+
+008200     STOP RUN.
+
+008300*    =============================================================
+008400*    1000-INITIALIZE  --  OPEN OUTFILE AND PRIME THE FIRST READ
+008500*    =============================================================
+008600 1000-INITIALIZE.
+008700     DISPLAY    'Hello COBOL'       UPON CONSOLE.
+008800     OPEN       INPUT               OUTFILE.
+008900     DISPLAY    'Open FS is '       OUTFILE-STATUS.
+009000     MOVE       'OPEN OUTFILE'      TO WS-STATUS-WHERE.
+009100     PERFORM 9000-CHECK-OUTFILE-STATUS
+009200         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+009300     PERFORM 2100-READ-OUTFILE
+009400         THRU 2100-READ-OUTFILE-EXIT.
+009500 1000-INITIALIZE-EXIT.
+009600     EXIT.
+
+009700*    =============================================================
+009800*    2000-VALIDATE-RECORD  --  CHECK ONE RECORD AND READ THE NEXT
+009900*    =============================================================
+010000 2000-VALIDATE-RECORD.
+010100     ADD        1                   TO WS-RECORDS-READ.
+
+010200     IF         OUTREC-IS-TRAILER
+010300         PERFORM 2050-VALIDATE-TRAILER
+010400             THRU 2050-VALIDATE-TRAILER-EXIT
+010500     ELSE
+010600         PERFORM 2010-VALIDATE-DETAIL
+010700             THRU 2010-VALIDATE-DETAIL-EXIT
+010800     END-IF.
+
+010900     PERFORM 2100-READ-OUTFILE
+011000         THRU 2100-READ-OUTFILE-EXIT.
+011100 2000-VALIDATE-RECORD-EXIT.
+011200     EXIT.
+
+011300*    -------------------------------------------------------------
+011400*    2010-VALIDATE-DETAIL  --  THE ORIGINAL NUMERIC / INCREASING /
+011500*    NOT-ALL-SPACES CHECKS, APPLIED TO DETAIL RECORDS ONLY.
+011600*    -------------------------------------------------------------
+011700 2010-VALIDATE-DETAIL.
+011800     ADD        1                   TO WS-DETAIL-COUNT.
+
+011900     IF         OUTREC-NUMB NOT NUMERIC
+012000         MOVE   OUTREC-NUMB         TO EXC-NUMB
+012100         MOVE   'OUTREC-NUMB IS NOT NUMERIC'
+012200                                     TO EXC-REASON
+012300         PERFORM 2200-REPORT-EXCEPTION
+012400             THRU 2200-REPORT-EXCEPTION-EXIT
+012500     ELSE
+012600         IF     OUTREC-NUMB NOT > WS-PREV-NUMB
+012700             MOVE OUTREC-NUMB       TO EXC-NUMB
+012800             MOVE 'OUTREC-NUMB IS NOT INCREASING'
+012900                                     TO EXC-REASON
+013000             PERFORM 2200-REPORT-EXCEPTION
+013100                 THRU 2200-REPORT-EXCEPTION-EXIT
+013200         END-IF
+013300         MOVE   OUTREC-NUMB         TO WS-PREV-NUMB
+013400     END-IF.
+
+013500     IF         OUTREC-DATA = SPACES
+013600         MOVE   OUTREC-NUMB         TO EXC-NUMB
+013700         MOVE   'OUTREC-DATA IS ALL SPACES'
+013800                                     TO EXC-REASON
+013900         PERFORM 2200-REPORT-EXCEPTION
+014000             THRU 2200-REPORT-EXCEPTION-EXIT
+014100     END-IF.
+014200 2010-VALIDATE-DETAIL-EXIT.
+014300     EXIT.
+
+014400*    -------------------------------------------------------------
+014500*    2050-VALIDATE-TRAILER  --  CONFIRM THE TRAILER'S DETAIL COUNT
+014600*    MATCHES HOW MANY DETAIL RECORDS WERE ACTUALLY READ.
+014700*    -------------------------------------------------------------
+014800 2050-VALIDATE-TRAILER.
+014900     IF         TRLR-DETAIL-COUNT NOT = WS-DETAIL-COUNT
+015000         MOVE   OUTREC-NUMB         TO EXC-NUMB
+015100         MOVE   'TRAILER COUNT DOES NOT MATCH DETAIL RECORDS'
+015200                                     TO EXC-REASON
+015300         PERFORM 2200-REPORT-EXCEPTION
+015400             THRU 2200-REPORT-EXCEPTION-EXIT
+015500     END-IF.
+015600 2050-VALIDATE-TRAILER-EXIT.
+015700     EXIT.
+
+015800*    -------------------------------------------------------------
+015900*    2100-READ-OUTFILE  --  READ THE NEXT RECORD, SETTING THE
+016000*    END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED
+016100*    -------------------------------------------------------------
+016200 2100-READ-OUTFILE.
+016300     READ       OUTFILE
+016400         AT END
+016500             SET WS-EOF-YES         TO TRUE
+016600     END-READ.
+016700 2100-READ-OUTFILE-EXIT.
+016800     EXIT.
+
+016900*    -------------------------------------------------------------
+017000*    2200-REPORT-EXCEPTION  --  PRINT ONE EXCEPTION LINE, COUNT IT
+017100*    -------------------------------------------------------------
+017200 2200-REPORT-EXCEPTION.
+017300     ADD        1                   TO WS-EXCEPTION-COUNT.
+017400     DISPLAY    WS-EXCEPTION-LINE   UPON CONSOLE.
+017500 2200-REPORT-EXCEPTION-EXIT.
+017600     EXIT.
+
+017700*    =============================================================
+017800*    8000-TERMINATE  --  CLOSE OUTFILE AND SUMMARIZE THE RUN
+017900*    =============================================================
+018000 8000-TERMINATE.
+018100     CLOSE      OUTFILE.
+018200     DISPLAY    'Close FS is '      OUTFILE-STATUS.
+018300     DISPLAY    'Records read    ' WS-RECORDS-READ UPON CONSOLE.
+018400     DISPLAY    'Detail records  ' WS-DETAIL-COUNT UPON CONSOLE.
+018500     DISPLAY    'Exceptions found' WS-EXCEPTION-COUNT
+018600                                     UPON CONSOLE.
+018700     DISPLAY    'Bye COBOL'         UPON CONSOLE.
+018800 8000-TERMINATE-EXIT.
+018900     EXIT.
+
+019000*    -------------------------------------------------------------
+019100*    9000-CHECK-OUTFILE-STATUS  --  A NON-ZERO OUTFILE-STATUS MEANS
+019200*    THE JOB CANNOT BE TRUSTED TO HAVE PRODUCED A GOOD READ, SO
+019300*    CONTROL GOES STRAIGHT TO THE ABEND PARAGRAPH RATHER THAN BACK
+019400*    TO THE CALLER.
+019500*    -------------------------------------------------------------
+019600 9000-CHECK-OUTFILE-STATUS.
+019700     IF         OUTFILE-STATUS NOT = ZERO
+019800         MOVE   OUTFILE-STATUS      TO WS-ABEND-STATUS
+019900         GO TO  9999-ABEND
+020000     END-IF.
+020100 9000-CHECK-OUTFILE-STATUS-EXIT.
+020200     EXIT.
+
+020300*    =============================================================
+020400*    9999-ABEND  --  REPORT THE FAILING FILE STATUS AND END THE RUN
+020500*    WITH A NON-ZERO RETURN-CODE SO THE SCHEDULER SEES THE FAILURE.
+020600*    =============================================================
+020700 9999-ABEND.
+020800     DISPLAY    'READONE ABEND - STATUS ' WS-ABEND-STATUS
+020900                 ' AT ' WS-STATUS-WHERE            UPON CONSOLE.
+021000     MOVE       16                  TO RETURN-CODE.
+021100     STOP RUN.
