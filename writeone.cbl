@@ -1,44 +1,495 @@
-....+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
-      *A   B
-
-       id division.
-          program-id. writeone.
-          author. Soldier of COBOL.
-
-       environment division.
-         input-output section.
-           file-control.
-             select OUTFILE
-                assign external   OUTFILE
-                organization      line sequential
-                file status       outfile-status.
-
-       data division.
-         file section.
-           fd  OUTFILE
-               data record        outfile-record
-               record             varying.
-           01  outfile-record.
-               10  outrec-numb    pic 999999 value zeros.
-               10  outrec-fill    pic x      value spaces.
-               10  outrec-data    pic x(40)  value spaces.
-
-         working-storage section.
-
-           77  outfile-status  pic 99 value zeros.
-           
-       procedure division.
-           display    'Hello COBOL'       upon console
-           open       output              OUTFILE
-           display    'Open FS is '       outfile-status
-           move       1                   to outrec-numb
-           move       spaces              to outrec-fill
-           move       'Data for a record' to outrec-data
-           write      outfile-record
-           display    'Write FS is '      outfile-status
-           close      OUTFILE
-           display    'Close FS is '      outfile-status
-           display    'Bye COBOL'         upon console
-           stop run.
-
-....+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+000100*****************************************************************
+000200* PROGRAM      : WRITEONE
+000300* AUTHOR       : SOLDIER OF COBOL
+000400* INSTALLATION : OPERATIONS / BATCH PRODUCTION
+000500* DATE-WRITTEN : 2024-01-08
+000600* DATE-COMPILED:
+000700*    -------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*   2024-01-08  SOC  ORIGINAL ONE-RECORD VERSION.
+001000*   2026-08-09  SOC  NARROWED THE AUDITFILE OPEN-EXTEND FALLBACK TO
+001100*                    FILE-NOT-FOUND (STATUS 35) ONLY, SO AN UNRELATED
+001200*                    EXTEND FAILURE NO LONGER FALLS THROUGH TO OPEN
+001300*                    OUTPUT AND TRUNCATES AN EXISTING AUDIT TRAIL;
+001400*                    TRACK SUCCESSFUL DETAIL WRITES IN THEIR OWN
+001500*                    COUNTER (WS-WRITTEN-COUNT) SO A MID-RUN WRITE
+001600*                    FAILURE DOES NOT OVERSTATE AUDIT-RECORD-COUNT;
+001700*                    AND CHECK CKPT-STATUS AFTER OPEN AND WRITE IN
+001800*                    8100-WRITE-CHECKPOINT, ABENDING ON FAILURE THE
+001900*                    SAME WAY 9000-CHECK-OUTFILE-STATUS ALREADY DOES.
+002000*   2026-08-09  SOC  1200-READ-CHECKPOINT NOW TREATS ONLY STATUS 35
+002100*                    AS "NO PRIOR CHECKPOINT" AND ABENDS ON ANY OTHER
+002200*                    NON-ZERO CKPT-STATUS, INSTEAD OF SILENTLY
+002300*                    RESTARTING THE SEQUENCE FROM ZERO; A NON-ZERO
+002400*                    INFILE OPEN STATUS NOW ABENDS INSTEAD OF BEING
+002500*                    TREATED AS END-OF-FILE, SO A MISSING PAYLOAD
+002600*                    FILE CANNOT LOOK LIKE A CLEAN EMPTY RUN;
+002700*                    WS-AUDIT-CLOSE-STATUS STARTS AT HIGH-VALUES SO
+002800*                    AN ABEND THAT NEVER REACHES CLOSE OUTFILE SHOWS
+002900*                    UP IN AUDITFILE AS "NOT ATTEMPTED" RATHER THAN
+003000*                    A MISLEADING '00'; AND INFILE-RECORD IS NOW
+003100*                    WIDER THAN OUTREC-DATA SO AN OVERLONG PAYLOAD
+003200*                    LINE IS READ WHOLE AND EXPLICITLY TRUNCATED TO
+003300*                    40 BYTES, INSTEAD OF BEING SPLIT ACROSS TWO
+003400*                    DETAIL RECORDS BY THE RUNTIME.
+003500*   2026-08-09  SOC  WS-AUDIT-CLOSE-STATUS CHANGED FROM HIGH-VALUES TO
+003600*                    THE PRINTABLE SENTINEL 99, SINCE HIGH-VALUES ON A
+003700*                    PIC 99 DISPLAY FIELD WROTE TWO RAW X'FF' BYTES
+003800*                    INTO THE PLAIN-TEXT AUDITFILE; WS-AUDIT-OPEN-STATUS
+003900*                    AND WS-AUDIT-WRITE-STATUS NOW START AT THE SAME 99
+004000*                    SENTINEL SO AN ABEND BEFORE EITHER STEP NO LONGER
+004100*                    SHOWS A MISLEADING '00'; THE CHECKPOINT-NUMBER AND
+004200*                    OUTREC-NUMB COMPUTES NOW ABEND ON SIZE ERROR RATHER
+004300*                    THAN SILENTLY WRAPPING PAST 999999; AND THE READ-
+004400*                    SIDE AND WRITE-SIDE OPENS OF CKPTFILE NOW SET
+004500*                    DISTINCT WS-STATUS-WHERE TEXT SO AN ABEND MESSAGE
+004600*                    SHOWS WHICH ONE FAILED.
+004700*   2026-08-09  SOC  DRIVE RECORD COUNT FROM A CONTROL FILE
+004800*                    (CTLFILE) AND LOOP, INSTEAD OF WRITING A
+004900*                    SINGLE HARD-CODED RECORD.
+005000*   2026-08-09  SOC  CARRY OUTREC-NUMB FORWARD ACROSS RUNS USING A
+005100*                    CHECKPOINT FILE (CKPTFILE) READ AT OPEN AND
+005200*                    REWRITTEN AT CLOSE.
+005300*   2026-08-09  SOC  MOVED THE OUTFILE-RECORD LAYOUT TO COPYBOOK
+005400*                    OUTREC SO READONE CAN SHARE IT.
+005500*   2026-08-09  SOC  WRITE A TRAILER RECORD WITH THE DETAIL COUNT
+005600*                    JUST BEFORE CLOSE, FOR DOWNSTREAM RECONCILI-
+005700*                    ATION.
+005800*   2026-08-09  SOC  CHECK OUTFILE-STATUS AFTER OPEN, WRITE AND
+005900*                    CLOSE AND ABEND WITH A NON-ZERO RETURN-CODE
+006000*                    ON ANY FAILURE INSTEAD OF JUST DISPLAYING IT.
+006100*   2026-08-09  SOC  REPLACED THE HARD-CODED DATA LITERAL AND THE
+006200*                    CTLFILE RECORD COUNT WITH A NEW PAYLOAD INPUT
+006300*                    FILE (INFILE): ONE DETAIL RECORD IS NOW
+006400*                    WRITTEN PER INFILE LINE, SO THE RECORD COUNT
+006500*                    COMES FROM THE ACTUAL PAYLOAD INSTEAD OF A
+006600*                    SEPARATE CONTROL FILE.
+006700*   2026-08-09  SOC  STAMP EACH DETAIL AND THE TRAILER WITH THE
+006800*                    RUN DATE AND TIME AT THE POINT OF THE WRITE.
+006900*   2026-08-09  SOC  SWITCHED OUTFILE TO FIXED-LENGTH, FIXED-BLOCK
+007000*                    RECORDS (61 BYTES - THE CURRENT RECORD SIZE,
+007100*                    NOW THAT RUN-DATE/RUN-TIME HAVE BEEN ADDED)
+007200*                    FOR DOWNSTREAM MAINFRAME INTERCHANGE.
+007300*   2026-08-09  SOC  LOG EVERY RUN TO A NEW AUDIT TRAIL FILE
+007400*                    (AUDITFILE): PROGRAM NAME, START AND END
+007500*                    TIMESTAMPS, THE OPEN/WRITE/CLOSE OUTFILE
+007600*                    STATUS VALUES, AND THE DETAIL RECORD COUNT.
+007700*                    WRITTEN ON BOTH NORMAL AND ABEND COMPLETION.
+007800*****************************************************************
+007900 IDENTIFICATION DIVISION.
+008000     PROGRAM-ID.               WRITEONE.
+008100     AUTHOR.                   SOLDIER OF COBOL.
+008200     INSTALLATION.             OPERATIONS / BATCH PRODUCTION.
+008300     DATE-WRITTEN.             2024-01-08.
+008400     DATE-COMPILED.
+
+008500 ENVIRONMENT DIVISION.
+008600 INPUT-OUTPUT SECTION.
+008700 FILE-CONTROL.
+008800     SELECT OUTFILE
+008900         ASSIGN EXTERNAL   OUTFILE
+009000         ORGANIZATION      SEQUENTIAL
+009100         FILE STATUS       OUTFILE-STATUS.
+
+009200     SELECT INFILE
+009300         ASSIGN EXTERNAL   INFILE
+009400         ORGANIZATION      LINE SEQUENTIAL
+009500         FILE STATUS       INFILE-STATUS.
+
+009600     SELECT CKPTFILE
+009700         ASSIGN EXTERNAL   CKPTFILE
+009800         ORGANIZATION      LINE SEQUENTIAL
+009900         FILE STATUS       CKPT-STATUS.
+
+010000     SELECT AUDITFILE
+010100         ASSIGN EXTERNAL   AUDITFILE
+010200         ORGANIZATION      LINE SEQUENTIAL
+010300         FILE STATUS       AUDIT-STATUS.
+
+010400 DATA DIVISION.
+010500 FILE SECTION.
+010600 FD  OUTFILE
+010700     RECORD CONTAINS       61 CHARACTERS.
+010800     COPY OUTREC.
+
+010900 FD  INFILE
+011000     DATA RECORD           INFILE-RECORD.
+011100 01  INFILE-RECORD          PIC X(200).
+
+011200 FD  CKPTFILE
+011300     DATA RECORD           CKPT-RECORD.
+011400 01  CKPT-RECORD.
+011500     10  CKPT-LAST-NUMB     PIC 9(06).
+
+011600*    -------------------------------------------------------------
+011700*    AUDITFILE  --  ONE RECORD PER WRITEONE RUN, APPENDED AT
+011800*    CLOSE OR ABEND, FOR OPERATIONS TO TRACE WHAT RAN AND WHEN.
+011900*    -------------------------------------------------------------
+012000 FD  AUDITFILE
+012100     DATA RECORD           AUDIT-RECORD.
+012200 01  AUDIT-RECORD.
+012300     10  AUDIT-PROGRAM      PIC X(08) VALUE 'WRITEONE'.
+012400     10  FILLER             PIC X(01) VALUE SPACES.
+012500     10  AUDIT-START-DATE   PIC 9(08) VALUE ZEROS.
+012600     10  FILLER             PIC X(01) VALUE SPACES.
+012700     10  AUDIT-START-TIME   PIC 9(06) VALUE ZEROS.
+012800     10  FILLER             PIC X(01) VALUE SPACES.
+012900     10  AUDIT-END-DATE     PIC 9(08) VALUE ZEROS.
+013000     10  FILLER             PIC X(01) VALUE SPACES.
+013100     10  AUDIT-END-TIME     PIC 9(06) VALUE ZEROS.
+013200     10  FILLER             PIC X(01) VALUE SPACES.
+013300     10  AUDIT-OPEN-STATUS  PIC 99    VALUE ZEROS.
+013400     10  FILLER             PIC X(01) VALUE SPACES.
+013500     10  AUDIT-WRITE-STATUS PIC 99    VALUE ZEROS.
+013600     10  FILLER             PIC X(01) VALUE SPACES.
+013700     10  AUDIT-CLOSE-STATUS PIC 99    VALUE ZEROS.
+013800     10  FILLER             PIC X(01) VALUE SPACES.
+013900     10  AUDIT-RETURN-CODE  PIC 9(03) VALUE ZEROS.
+014000     10  FILLER             PIC X(01) VALUE SPACES.
+014100     10  AUDIT-RECORD-COUNT PIC 9(06) VALUE ZEROS.
+
+014200 WORKING-STORAGE SECTION.
+
+014300*    -------------------------------------------------------------
+014400*    FILE STATUS FIELDS
+014500*    -------------------------------------------------------------
+014600 77  OUTFILE-STATUS         PIC 99 VALUE ZEROS.
+014700 77  INFILE-STATUS          PIC 99 VALUE ZEROS.
+014800 77  CKPT-STATUS            PIC 99 VALUE ZEROS.
+014900 77  AUDIT-STATUS           PIC 99 VALUE ZEROS.
+
+015000*    -------------------------------------------------------------
+015100*    RUN COUNTERS AND SWITCHES
+015200*    -------------------------------------------------------------
+015300 77  WS-RECORD-COUNT        PIC 9(06) COMP VALUE ZERO.
+015400 77  WS-WRITTEN-COUNT       PIC 9(06) COMP VALUE ZERO.
+015500 77  WS-LAST-NUMB           PIC 9(06) VALUE ZEROS.
+
+015600 77  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+015700     88  WS-EOF-YES                   VALUE 'Y'.
+015800     88  WS-EOF-NO                    VALUE 'N'.
+
+015900*    -------------------------------------------------------------
+016000*    RUN TIMESTAMP, REFRESHED AT EVERY WRITE
+016100*    -------------------------------------------------------------
+016200 77  WS-TIME-OF-DAY          PIC 9(08) VALUE ZEROS.
+
+016300*    -------------------------------------------------------------
+016400*    AUDIT TRAIL WORK AREAS
+016500*    -------------------------------------------------------------
+016600 77  WS-AUDIT-START-DATE     PIC 9(08) VALUE ZEROS.
+016700 77  WS-AUDIT-START-TIME     PIC 9(06) VALUE ZEROS.
+016800*    99 MARKS "NOT YET ATTEMPTED" ON EACH OF THE THREE AUDIT STATUS
+016900*    FIELDS BELOW -- A REAL FILE STATUS NEVER COMES BACK AS 99, AND
+017000*    UNLIKE HIGH-VALUES IT STAYS A PRINTABLE, GREPPABLE DIGIT PAIR
+017100*    IN THE PLAIN-TEXT AUDITFILE IF AN ABEND SKIPS THAT STEP.
+017200 77  WS-AUDIT-OPEN-STATUS    PIC 99    VALUE 99.
+017300 77  WS-AUDIT-WRITE-STATUS   PIC 99    VALUE 99.
+017400 77  WS-AUDIT-CLOSE-STATUS   PIC 99    VALUE 99.
+
+017500*    -------------------------------------------------------------
+017600*    FILE STATUS-CHECK WORK AREA
+017700*    -------------------------------------------------------------
+017800 77  WS-STATUS-WHERE        PIC X(20) VALUE SPACES.
+017900 77  WS-ABEND-STATUS        PIC 99    VALUE ZEROS.
+
+018000 PROCEDURE DIVISION.
+
+018100*    =============================================================
+018200*    0000-MAINLINE-CONTROL
+018300*    =============================================================
+018400 0000-MAINLINE-CONTROL.
+018500     PERFORM 1000-INITIALIZE
+018600         THRU 1000-INITIALIZE-EXIT.
+
+018700     PERFORM 2000-PROCESS-DETAILS
+018800         THRU 2000-PROCESS-DETAILS-EXIT
+018900         UNTIL WS-EOF-YES.
+
+019000     PERFORM 8000-TERMINATE
+019100         THRU 8000-TERMINATE-EXIT.
+
+019200     STOP RUN.
+
+019300*    =============================================================
+019400*    1000-INITIALIZE  --  OPEN FILES, ESTABLISH HOW MANY DETAIL
+019500*                          RECORDS THIS RUN IS TO WRITE AND WHERE
+019600*                          THE KEY SEQUENCE IS TO PICK UP FROM
+019700*    =============================================================
+019800 1000-INITIALIZE.
+019900     DISPLAY    'Hello COBOL'       UPON CONSOLE.
+
+020000     ACCEPT     WS-AUDIT-START-DATE FROM DATE YYYYMMDD.
+020100     ACCEPT     WS-TIME-OF-DAY      FROM TIME.
+020200     MOVE       WS-TIME-OF-DAY(1:6) TO WS-AUDIT-START-TIME.
+
+020300     PERFORM 1200-READ-CHECKPOINT
+020400         THRU 1200-READ-CHECKPOINT-EXIT.
+
+020500     MOVE       ZERO                TO WS-RECORD-COUNT.
+
+020600     OPEN       OUTPUT              OUTFILE.
+020700     DISPLAY    'Open FS is '       OUTFILE-STATUS.
+020800     MOVE       OUTFILE-STATUS      TO WS-AUDIT-OPEN-STATUS.
+020900     MOVE       'OPEN OUTFILE'      TO WS-STATUS-WHERE.
+021000     PERFORM 9000-CHECK-OUTFILE-STATUS
+021100         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+
+021200     OPEN       INPUT               INFILE.
+021300     MOVE       'OPEN INFILE'       TO WS-STATUS-WHERE.
+021400     PERFORM 9200-CHECK-INFILE-STATUS
+021500         THRU 9200-CHECK-INFILE-STATUS-EXIT.
+021600     PERFORM 2200-READ-INFILE
+021700         THRU 2200-READ-INFILE-EXIT.
+021800 1000-INITIALIZE-EXIT.
+021900     EXIT.
+
+022000*    -------------------------------------------------------------
+022100*    1200-READ-CHECKPOINT  --  CKPTFILE CARRIES THE LAST OUTREC-NUMB
+022200*    WRITTEN BY THE PRIOR RUN.  WHEN IT IS MISSING (FIRST-EVER RUN)
+022300*    THE SEQUENCE STARTS FROM ZERO, SO THE FIRST DETAIL RECORD IS
+022400*    STILL NUMBERED 1.
+022500*    -------------------------------------------------------------
+022600 1200-READ-CHECKPOINT.
+022700     MOVE       ZERO                TO WS-LAST-NUMB.
+022800     OPEN       INPUT               CKPTFILE.
+022900     MOVE       'OPEN CKPTFILE READ' TO WS-STATUS-WHERE.
+023000     IF         CKPT-STATUS         NOT = '35'
+023100         PERFORM 9100-CHECK-CKPT-STATUS
+023200             THRU 9100-CHECK-CKPT-STATUS-EXIT
+023300         READ   CKPTFILE
+023400             NOT AT END
+023500                 MOVE CKPT-LAST-NUMB TO WS-LAST-NUMB
+023600         END-READ
+023700         CLOSE  CKPTFILE
+023800     END-IF.
+023900 1200-READ-CHECKPOINT-EXIT.
+024000     EXIT.
+
+024100*    =============================================================
+024200*    2000-PROCESS-DETAILS  --  LOOP CONTROL FOR THE DETAIL RECORDS
+024300*    =============================================================
+024400 2000-PROCESS-DETAILS.
+024500     ADD        1                   TO WS-RECORD-COUNT.
+024600     PERFORM 2100-WRITE-DETAIL
+024700         THRU 2100-WRITE-DETAIL-EXIT.
+024800     PERFORM 2200-READ-INFILE
+024900         THRU 2200-READ-INFILE-EXIT.
+025000 2000-PROCESS-DETAILS-EXIT.
+025100     EXIT.
+
+025200*    -------------------------------------------------------------
+025300*    2100-WRITE-DETAIL  --  BUILD AND WRITE ONE DETAIL RECORD FROM
+025400*    THE CURRENT INFILE PAYLOAD LINE.  THE KEY CONTINUES FROM THE
+025500*    CHECKPOINT CARRIED INTO THIS RUN.
+025600*    -------------------------------------------------------------
+025700 2100-WRITE-DETAIL.
+025800     COMPUTE    OUTREC-NUMB         = WS-LAST-NUMB
+025900                                     + WS-RECORD-COUNT
+026000         ON SIZE ERROR
+026100             MOVE 90             TO WS-ABEND-STATUS
+026200             MOVE 'OUTREC-NUMB OVERFLOW' TO WS-STATUS-WHERE
+026300             GO TO 9999-ABEND
+026400     END-COMPUTE.
+026500     MOVE       SPACES              TO OUTREC-FILL.
+026600     MOVE       INFILE-RECORD(1:40) TO OUTREC-DATA.
+026700     PERFORM 2050-STAMP-TIMESTAMP
+026800         THRU 2050-STAMP-TIMESTAMP-EXIT.
+026900     WRITE      OUTFILE-RECORD.
+027000     DISPLAY    'Write FS is '      OUTFILE-STATUS.
+027100     MOVE       OUTFILE-STATUS      TO WS-AUDIT-WRITE-STATUS.
+027200     MOVE       'WRITE DETAIL'      TO WS-STATUS-WHERE.
+027300     PERFORM 9000-CHECK-OUTFILE-STATUS
+027400         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+027500     ADD        1                   TO WS-WRITTEN-COUNT.
+027600 2100-WRITE-DETAIL-EXIT.
+027700     EXIT.
+
+027800*    -------------------------------------------------------------
+027900*    2050-STAMP-TIMESTAMP  --  REFRESH THE RUN-DATE/RUN-TIME FIELDS
+028000*    OF OUTFILE-RECORD JUST BEFORE A WRITE.  OUTFILE-TRAILER
+028100*    REDEFINES THE SAME BYTES AT THE SAME OFFSETS, SO THIS ALSO
+028200*    STAMPS THE TRAILER WHEN CALLED FROM 2900-WRITE-TRAILER.
+028300*    -------------------------------------------------------------
+028400 2050-STAMP-TIMESTAMP.
+028500     ACCEPT     OUTREC-RUN-DATE     FROM DATE YYYYMMDD.
+028600     ACCEPT     WS-TIME-OF-DAY      FROM TIME.
+028700     MOVE       WS-TIME-OF-DAY(1:6) TO OUTREC-RUN-TIME.
+028800 2050-STAMP-TIMESTAMP-EXIT.
+028900     EXIT.
+
+029000*    -------------------------------------------------------------
+029100*    2200-READ-INFILE  --  READ THE NEXT PAYLOAD LINE, SETTING THE
+029200*    END-OF-FILE SWITCH WHEN INFILE IS EXHAUSTED.  INFILE-RECORD IS
+029300*    DELIBERATELY WIDER THAN OUTREC-DATA SO A LONG LINE IS READ IN
+029400*    FULL RATHER THAN SPLIT ACROSS MULTIPLE READS; 2100-WRITE-DETAIL
+029500*    IS THE PLACE THAT TRUNCATES TO THE 40 BYTES OUTREC-DATA HOLDS.
+029600*    -------------------------------------------------------------
+029700 2200-READ-INFILE.
+029800     READ       INFILE
+029900         AT END
+030000             SET WS-EOF-YES         TO TRUE
+030100     END-READ.
+030200 2200-READ-INFILE-EXIT.
+030300     EXIT.
+
+030400*    -------------------------------------------------------------
+030500*    2900-WRITE-TRAILER  --  WRITE THE TRAILER RECORD CARRYING THE
+030600*    COUNT OF DETAIL RECORDS WRITTEN THIS RUN.
+030700*    -------------------------------------------------------------
+030800 2900-WRITE-TRAILER.
+030900     MOVE       999999              TO TRLR-NUMB.
+031000     MOVE       '9'                 TO TRLR-TYPE.
+031100     MOVE       WS-RECORD-COUNT     TO TRLR-DETAIL-COUNT.
+031200     MOVE       SPACES              TO TRLR-FILLER.
+031300     PERFORM 2050-STAMP-TIMESTAMP
+031400         THRU 2050-STAMP-TIMESTAMP-EXIT.
+031500     WRITE      OUTFILE-RECORD.
+031600     DISPLAY    'Write FS is '      OUTFILE-STATUS.
+031700     MOVE       OUTFILE-STATUS      TO WS-AUDIT-WRITE-STATUS.
+031800     MOVE       'WRITE TRAILER'     TO WS-STATUS-WHERE.
+031900     PERFORM 9000-CHECK-OUTFILE-STATUS
+032000         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+032100 2900-WRITE-TRAILER-EXIT.
+032200     EXIT.
+
+032300*    =============================================================
+032400*    8000-TERMINATE  --  WRITE THE TRAILER, CLOSE FILES, CHECKPOINT
+032500*                         THE NEW HIGH KEY, AND SAY GOODBYE
+032600*    =============================================================
+032700 8000-TERMINATE.
+032800     PERFORM 2900-WRITE-TRAILER
+032900         THRU 2900-WRITE-TRAILER-EXIT.
+
+033000     CLOSE      OUTFILE.
+033100     DISPLAY    'Close FS is '      OUTFILE-STATUS.
+033200     MOVE       OUTFILE-STATUS      TO WS-AUDIT-CLOSE-STATUS.
+033300     MOVE       'CLOSE OUTFILE'     TO WS-STATUS-WHERE.
+033400     PERFORM 9000-CHECK-OUTFILE-STATUS
+033500         THRU 9000-CHECK-OUTFILE-STATUS-EXIT.
+
+033600     CLOSE      INFILE.
+
+033700     PERFORM 8100-WRITE-CHECKPOINT
+033800         THRU 8100-WRITE-CHECKPOINT-EXIT.
+
+033900     PERFORM 8200-WRITE-AUDIT-RECORD
+034000         THRU 8200-WRITE-AUDIT-RECORD-EXIT.
+
+034100     DISPLAY    'Bye COBOL'         UPON CONSOLE.
+034200 8000-TERMINATE-EXIT.
+034300     EXIT.
+
+034400*    -------------------------------------------------------------
+034500*    8100-WRITE-CHECKPOINT  --  PERSIST THE NEW HIGH OUTREC-NUMB SO
+034600*    THE NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.
+034700*    -------------------------------------------------------------
+034800 8100-WRITE-CHECKPOINT.
+034900     COMPUTE    CKPT-LAST-NUMB      = WS-LAST-NUMB
+035000                                    + WS-RECORD-COUNT
+035100         ON SIZE ERROR
+035200             MOVE 90             TO WS-ABEND-STATUS
+035300             MOVE 'CKPT-NUMB OVERFLOW' TO WS-STATUS-WHERE
+035400             GO TO 9999-ABEND
+035500     END-COMPUTE.
+035600     OPEN       OUTPUT              CKPTFILE.
+035700     MOVE       'OPEN CKPTFILE WRITE' TO WS-STATUS-WHERE.
+035800     PERFORM 9100-CHECK-CKPT-STATUS
+035900         THRU 9100-CHECK-CKPT-STATUS-EXIT.
+036000     WRITE      CKPT-RECORD.
+036100     MOVE       'WRITE CKPTFILE'    TO WS-STATUS-WHERE.
+036200     PERFORM 9100-CHECK-CKPT-STATUS
+036300         THRU 9100-CHECK-CKPT-STATUS-EXIT.
+036400     CLOSE      CKPTFILE.
+036500 8100-WRITE-CHECKPOINT-EXIT.
+036600     EXIT.
+
+036700*    -------------------------------------------------------------
+036800*    8200-WRITE-AUDIT-RECORD  --  APPEND ONE RECORD TO AUDITFILE
+036900*    SUMMARIZING THIS RUN.  CALLED FROM 8000-TERMINATE ON A NORMAL
+037000*    FINISH AND FROM 9999-ABEND ON A FAILED ONE, SO AUDITFILE HAS
+037100*    AN ENTRY FOR EVERY RUN EITHER WAY.
+037200*    -------------------------------------------------------------
+037300 8200-WRITE-AUDIT-RECORD.
+037400     MOVE       SPACES              TO AUDIT-RECORD.
+037500     MOVE       'WRITEONE'          TO AUDIT-PROGRAM.
+037600     MOVE       WS-AUDIT-START-DATE TO AUDIT-START-DATE.
+037700     MOVE       WS-AUDIT-START-TIME TO AUDIT-START-TIME.
+037800     ACCEPT     AUDIT-END-DATE      FROM DATE YYYYMMDD.
+037900     ACCEPT     WS-TIME-OF-DAY      FROM TIME.
+038000     MOVE       WS-TIME-OF-DAY(1:6) TO AUDIT-END-TIME.
+038100     MOVE       WS-AUDIT-OPEN-STATUS  TO AUDIT-OPEN-STATUS.
+038200     MOVE       WS-AUDIT-WRITE-STATUS TO AUDIT-WRITE-STATUS.
+038300     MOVE       WS-AUDIT-CLOSE-STATUS TO AUDIT-CLOSE-STATUS.
+038400     MOVE       RETURN-CODE         TO AUDIT-RETURN-CODE.
+038500     MOVE       WS-WRITTEN-COUNT    TO AUDIT-RECORD-COUNT.
+
+038600     OPEN       EXTEND              AUDITFILE.
+038700     IF         AUDIT-STATUS        = '35'
+038800         CLOSE  AUDITFILE
+038900         OPEN   OUTPUT              AUDITFILE
+039000     END-IF.
+039100     IF         AUDIT-STATUS        NOT = '00'
+039200         DISPLAY 'WRITEONE AUDIT WRITE FAILED - STATUS '
+039300                 AUDIT-STATUS        UPON CONSOLE
+039400     ELSE
+039500         WRITE  AUDIT-RECORD
+039600         CLOSE  AUDITFILE
+039700     END-IF.
+039800 8200-WRITE-AUDIT-RECORD-EXIT.
+039900     EXIT.
+
+040000*    -------------------------------------------------------------
+040100*    9000-CHECK-OUTFILE-STATUS  --  A NON-ZERO OUTFILE-STATUS MEANS
+040200*    THE JOB CANNOT BE TRUSTED TO HAVE PRODUCED A GOOD OUTFILE, SO
+040300*    CONTROL GOES STRAIGHT TO THE ABEND PARAGRAPH RATHER THAN BACK
+040400*    TO THE CALLER.
+040500*    -------------------------------------------------------------
+040600 9000-CHECK-OUTFILE-STATUS.
+040700     IF         OUTFILE-STATUS NOT = ZERO
+040800         MOVE   OUTFILE-STATUS      TO WS-ABEND-STATUS
+040900         GO TO  9999-ABEND
+041000     END-IF.
+041100 9000-CHECK-OUTFILE-STATUS-EXIT.
+041200     EXIT.
+
+041300*    -------------------------------------------------------------
+041400*    9100-CHECK-CKPT-STATUS  --  A NON-ZERO CKPT-STATUS MEANS THE
+041500*    NEW HIGH OUTREC-NUMB WAS NOT SAFELY PERSISTED, SO THE NEXT RUN
+041600*    COULD RESTART FROM A STALE CHECKPOINT.  ABEND RATHER THAN LET
+041700*    THAT PASS SILENTLY.
+041800*    -------------------------------------------------------------
+041900 9100-CHECK-CKPT-STATUS.
+042000     IF         CKPT-STATUS    NOT = ZERO
+042100         MOVE   CKPT-STATUS         TO WS-ABEND-STATUS
+042200         GO TO  9999-ABEND
+042300     END-IF.
+042400 9100-CHECK-CKPT-STATUS-EXIT.
+042500     EXIT.
+
+042600*    -------------------------------------------------------------
+042700*    9200-CHECK-INFILE-STATUS  --  A NON-ZERO INFILE-STATUS AT OPEN
+042800*    MEANS THE PAYLOAD FILE IS MISSING OR MISCONFIGURED, NOT THAT IT
+042900*    IS LEGITIMATELY EMPTY (A TRULY EMPTY FILE OPENS CLEAN AND ONLY
+043000*    HITS END-OF-FILE ON THE FIRST READ).  ABEND RATHER THAN LET A
+043100*    MISSING INFILE LOOK LIKE A ZERO-DETAIL RUN.
+043200*    -------------------------------------------------------------
+043300 9200-CHECK-INFILE-STATUS.
+043400     IF         INFILE-STATUS  NOT = ZERO
+043500         MOVE   INFILE-STATUS       TO WS-ABEND-STATUS
+043600         GO TO  9999-ABEND
+043700     END-IF.
+043800 9200-CHECK-INFILE-STATUS-EXIT.
+043900     EXIT.
+
+044000*    =============================================================
+044100*    9999-ABEND  --  REPORT THE FAILING FILE STATUS AND END THE RUN
+044200*    WITH A NON-ZERO RETURN-CODE SO THE SCHEDULER SEES THE FAILURE.
+044300*    =============================================================
+044400 9999-ABEND.
+044500     DISPLAY    'WRITEONE ABEND - STATUS ' WS-ABEND-STATUS
+044600                 ' AT ' WS-STATUS-WHERE            UPON CONSOLE.
+044700     MOVE       16                  TO RETURN-CODE.
+044800     PERFORM 8200-WRITE-AUDIT-RECORD
+044900         THRU 8200-WRITE-AUDIT-RECORD-EXIT.
+045000     STOP RUN.
